@@ -0,0 +1,304 @@
+
+      ******************** IDENTIFICATION-DIVISION *******************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBANJARAP4.
+       AUTHOR. SABIN BANJARA.
+
+      ********************************** *****************************
+      * THIS IS THE PROGRAM WHICH PRODUCES THE MULTI-PERIOD SALARY
+      * RAISE TREND REPORT OF DRAKEA LTD, COMPANION TO SBANJARAP1.
+      * ******
+      * INPUT:
+      *    THE SALARY HISTORY FILE, ONE SNAPSHOT PER EMPLOYEE PER RUN
+      *    OF SBANJARAP1, CONTAINING
+      *        1. WAREHOUSE ID
+      *        2. EMPLOYEE ID
+      *        3. RUN DATE
+      *        4. CURRENT SALARY AS OF THAT RUN
+      *        5. DATE OF LAST PAY INCREASE AS OF THAT RUN
+      ***********
+      * OUTPUT:
+      *    THE TREND REPORT, SORTED BY EMPLOYEE AND RUN DATE, SHOWING
+      *    EACH SNAPSHOT AND A TOTAL PERCENT CHANGE OVER THE PERIODS
+      *    ON FILE FOR THAT EMPLOYEE.
+      ****************************************************************
+
+      ********************* ENVIRONMENT-DIVISION *********************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALARY-HISTORY-FILE
+               ASSIGN TO 'SALARYHIST.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SALARY-HIST-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK.TMP'.
+           SELECT TREND-REPORT-FILE
+               ASSIGN TO PRINTER 'TREND-REPORT'.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SALARY-HISTORY-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+
+           COPY SALHIST.
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-RECORD.
+           05  SR-WAREHOUSE-ID        PIC X(4).
+           05  SR-EMPLOYEE-ID         PIC X(5).
+           05  SR-RUN-DATE            PIC 9(8).
+           05  SR-RUN-DATE-G  REDEFINES  SR-RUN-DATE.
+               10  SR-RUN-YEAR        PIC 9999.
+               10  SR-RUN-MONTH       PIC 99.
+               10  SR-RUN-DAY         PIC 99.
+           05  SR-CURRENT-SALARY      PIC 9(6)V99.
+           05  SR-PAY-INCREASE-DATE   PIC 9(8).
+           05  SR-INCREASE-DATE-G  REDEFINES  SR-PAY-INCREASE-DATE.
+               10  SR-INCREASE-YEAR   PIC 9999.
+               10  SR-INCREASE-MONTH  PIC 99.
+               10  SR-INCREASE-DAY    PIC 99.
+
+       FD  TREND-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  TREND-REPORT            PIC X(100).
+
+      ************************ WORKING-STORAGE ***********************
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  EOF-FLAG            PIC X       VALUE ' '.
+               88  NO-MORE-DATA                VALUE 'N'.
+           05  WS-SALARY-HIST-FILE-STATUS PIC XX VALUE '00'.
+
+       01  WS-DATE.
+           05  WS-YEAR           PIC 9999.
+           05  WS-MONTH          PIC 99.
+           05  WS-DAY            PIC 99.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING     PIC 9  VALUE 0.
+           05  WS-TREND-PERCENT   PIC S999V99  VALUE 0.
+
+       01  WS-DATE-REORDER-FIELDS.
+           05  WS-MMDDYYYY-RUN        PIC 9(8)  VALUE 0.
+           05  WS-MMDDYYYY-INCREASE   PIC 9(8)  VALUE 0.
+
+       01  TREND-BREAK-FIELDS.
+           05  WS-FIRST-EMP-FLAG      PIC X       VALUE 'Y'.
+               88  FIRST-EMPLOYEE                 VALUE 'Y'.
+           05  WS-PREV-EMPLOYEE-ID    PIC X(5)    VALUE SPACES.
+           05  WS-PREV-WAREHOUSE-ID   PIC X(4)    VALUE SPACES.
+           05  WS-FIRST-PERIOD-SALARY PIC 9(6)V99 VALUE 0.
+           05  WS-LAST-PERIOD-SALARY  PIC 9(6)V99 VALUE 0.
+
+       01 HOLDER-VALUES.
+           05  COUNTER             PIC 99          VALUE 0.
+
+      *********************** OUTPUT-AREA ****************************
+
+       01  HEADING-ONE.
+
+           05  MONTH-OUT           PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  DAY-OUT             PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  YEAR-OUT            PIC 9999.
+           05                      PIC X(26)   VALUE '     Y3I'.
+           05                      PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                      PIC X(5)    VALUE 'PAGE '.
+           05  COUNTER-OUT         PIC 99.
+
+       01  HEADING-TWO.
+           05                  PIC X(30)  VALUE SPACES.
+           05              PIC X(50)  VALUE 'SALARY RAISE TREND REPORT'.
+
+       01  HEADING-THREE.
+           05              PIC X(12)  VALUE '   WAREHOUSE'.
+           05              PIC X(11)  VALUE '   EMPLOYEE'.
+           05              PIC X(13)  VALUE '     RUN'.
+           05              PIC X(12)  VALUE '     PERIOD'.
+           05              PIC X(14)  VALUE '        LAST'.
+
+       01  HEADING-FOUR.
+           05              PIC X(18)  VALUE '      ID'.
+           05              PIC X(8)   VALUE 'ID'.
+           05              PIC X(13)  VALUE 'DATE'.
+           05              PIC X(12)  VALUE 'SALARY'.
+           05              PIC X(14)  VALUE 'INCREASE'.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  WAREHOUSE-ID-OUT    PIC X(4).
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  EMPLOYEE-ID-OUT     PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  RUN-DATE-OUT        PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  PERIOD-SALARY-OUT   PIC $ZZZ,ZZZ.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  LAST-INCREASE-OUT   PIC 99/99/9999.
+
+       01  TREND-SUMMARY-LINE.
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  SUMMARY-EMPLOYEE-OUT   PIC X(5).
+           05        PIC X(27)  VALUE ' TOTAL CHANGE OVER PERIOD:'.
+           05  SUMMARY-PERCENT-OUT    PIC -ZZ9.99.
+           05                      PIC X       VALUE '%'.
+
+      ********************* PROCEDURE-DIVISION ***********************
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM  15-HOUSEKEEPING-ROUTINE
+           SORT  SORT-WORK-FILE
+               ON ASCENDING KEY SR-WAREHOUSE-ID SR-EMPLOYEE-ID
+                                SR-RUN-DATE
+               INPUT PROCEDURE IS 21-SORT-INPUT-ROUTINE
+               OUTPUT PROCEDURE IS 22-SORT-OUTPUT-ROUTINE
+           PERFORM  35-EOF-ROUTINE
+           .
+
+       15-HOUSEKEEPING-ROUTINE.
+
+           OPEN  OUTPUT  TREND-REPORT-FILE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE  WS-MONTH TO MONTH-OUT
+           MOVE  WS-DAY   TO DAY-OUT
+           MOVE  WS-YEAR  TO YEAR-OUT
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE TREND-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO COUNTER
+           MOVE COUNTER TO COUNTER-OUT
+           WRITE TREND-REPORT FROM HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE TREND-REPORT FROM HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           WRITE TREND-REPORT FROM HEADING-THREE
+               AFTER ADVANCING 3 LINES
+           WRITE TREND-REPORT FROM HEADING-FOUR
+               AFTER ADVANCING 1 LINE
+           MOVE 2 TO PROPER-SPACING
+           .
+
+       21-SORT-INPUT-ROUTINE.
+
+           OPEN  INPUT  SALARY-HISTORY-FILE
+           IF WS-SALARY-HIST-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SALARY-HISTORY-FILE, STATUS = '
+                   WS-SALARY-HIST-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL NO-MORE-DATA
+               READ SALARY-HISTORY-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       MOVE  SH-WAREHOUSE-ID       TO  SR-WAREHOUSE-ID
+                       MOVE  SH-EMPLOYEE-ID        TO  SR-EMPLOYEE-ID
+                       MOVE  SH-RUN-DATE           TO  SR-RUN-DATE
+                       MOVE  SH-CURRENT-SALARY     TO  SR-CURRENT-SALARY
+                       MOVE  SH-PAY-INCREASE-DATE  TO
+                                                    SR-PAY-INCREASE-DATE
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SALARY-HISTORY-FILE
+           MOVE  ' '  TO  EOF-FLAG
+           .
+
+       22-SORT-OUTPUT-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 30-MAIN-ROUTINE
+               END-RETURN
+           END-PERFORM
+           IF NOT FIRST-EMPLOYEE
+               PERFORM 32-TREND-SUMMARY-ROUTINE
+           END-IF
+           .
+
+       30-MAIN-ROUTINE.
+
+           IF FIRST-EMPLOYEE
+               MOVE  SR-WAREHOUSE-ID    TO  WS-PREV-WAREHOUSE-ID
+               MOVE  SR-EMPLOYEE-ID     TO  WS-PREV-EMPLOYEE-ID
+               MOVE  SR-CURRENT-SALARY  TO  WS-FIRST-PERIOD-SALARY
+               MOVE  'N'                TO  WS-FIRST-EMP-FLAG
+           END-IF
+           IF SR-WAREHOUSE-ID NOT = WS-PREV-WAREHOUSE-ID
+              OR SR-EMPLOYEE-ID NOT = WS-PREV-EMPLOYEE-ID
+               PERFORM 32-TREND-SUMMARY-ROUTINE
+               MOVE  SR-WAREHOUSE-ID    TO  WS-PREV-WAREHOUSE-ID
+               MOVE  SR-EMPLOYEE-ID     TO  WS-PREV-EMPLOYEE-ID
+               MOVE  SR-CURRENT-SALARY  TO  WS-FIRST-PERIOD-SALARY
+           END-IF
+           MOVE  SR-CURRENT-SALARY  TO  WS-LAST-PERIOD-SALARY
+           MOVE  SR-WAREHOUSE-ID    TO  WAREHOUSE-ID-OUT
+           MOVE  SR-EMPLOYEE-ID     TO  EMPLOYEE-ID-OUT
+           COMPUTE WS-MMDDYYYY-RUN =
+               SR-RUN-MONTH * 1000000 + SR-RUN-DAY * 10000
+               + SR-RUN-YEAR
+           MOVE  WS-MMDDYYYY-RUN    TO  RUN-DATE-OUT
+           MOVE  SR-CURRENT-SALARY  TO  PERIOD-SALARY-OUT
+           COMPUTE WS-MMDDYYYY-INCREASE =
+               SR-INCREASE-MONTH * 1000000 + SR-INCREASE-DAY * 10000
+               + SR-INCREASE-YEAR
+           MOVE  WS-MMDDYYYY-INCREASE TO LAST-INCREASE-OUT
+           MOVE  DETAIL-LINE        TO  TREND-REPORT
+           PERFORM 40-WRITE-LINE
+           MOVE  1 TO PROPER-SPACING
+           .
+
+       32-TREND-SUMMARY-ROUTINE.
+
+           MOVE  0 TO WS-TREND-PERCENT
+           IF WS-FIRST-PERIOD-SALARY > 0
+               COMPUTE WS-TREND-PERCENT ROUNDED =
+                   ((WS-LAST-PERIOD-SALARY - WS-FIRST-PERIOD-SALARY) /
+                    WS-FIRST-PERIOD-SALARY) * 100
+                   ON SIZE ERROR
+                       MOVE 0 TO WS-TREND-PERCENT
+               END-COMPUTE
+           END-IF
+           MOVE  WS-PREV-EMPLOYEE-ID  TO  SUMMARY-EMPLOYEE-OUT
+           MOVE  WS-TREND-PERCENT     TO  SUMMARY-PERCENT-OUT
+           MOVE  TREND-SUMMARY-LINE   TO  TREND-REPORT
+           WRITE TREND-REPORT AFTER ADVANCING 2 LINES
+           MOVE  1 TO PROPER-SPACING
+           .
+
+       35-EOF-ROUTINE.
+
+           CLOSE TREND-REPORT-FILE
+           STOP RUN
+           .
+
+       40-WRITE-LINE.
+
+           WRITE TREND-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
