@@ -0,0 +1,16 @@
+      * EMPLOYEE RECORD LAYOUT - SHARED BY SBANJARAP1, SBANJARAP2 AND
+      * SBANJARAP3 SINCE ALL THREE NOW OPEN THE SAME INDEXED FILE.
+      * EMPLOYEE-KEY (WAREHOUSE-ID + EMPLOYEE-ID) IS THE RECORD KEY.
+       01  EMPLOYEE-RECORD.
+           05  EMPLOYEE-KEY.
+               10  WAREHOUSE-ID        PIC X(4).
+               10  EMPLOYEE-ID         PIC X(5).
+           05  EMPLOYEE-POSITION   PIC X(2).
+           05  LAST-NAME           PIC X(10).
+           05  FIRST-NAME          PIC X(10).
+           05  FILLER              PIC X(3).
+           05  HIRE-DATE           PIC 9(8).
+           05  STARTING-SALARY     PIC 9(6)V99.
+           05  FILLER              PIC X(4).
+           05  PAY-INCREASE-DATE   PIC 9(8).
+           05  CURRENT-SALARY      PIC 9(6)V99.
