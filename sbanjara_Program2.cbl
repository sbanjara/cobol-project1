@@ -0,0 +1,241 @@
+
+      ******************** IDENTIFICATION-DIVISION *******************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBANJARAP2.
+       AUTHOR. SABIN BANJARA.
+
+      ********************************** *****************************
+      * THIS IS THE PROGRAM WHICH PRODUCES THE EMPLOYEE ROSTER REPORT
+      * OF DRAKEA LTD, COMPANION TO SBANJARAP1.
+      * ******
+      * INPUT:
+      *    THE EMPLOYEE RECORD FILE WHICH CONTAINS FOLLOWING RECORDS,
+      *        1. WAREHOUSE ID
+      *        2. EMPLOYEE ID
+      *        3. EMPLOYEE POSITION
+      *        4. EMPLOYEE NAME
+      *        5. HIRE DATE
+      *        6. STARTING SALARY
+      *        7. DATE OF LAST PAY INCREASE
+      *        8. CURRENT SALARY
+      ***********
+      * OUTPUT:
+      *    THE ROSTER REPORT CONTAINS FOLLOWING INFORMATION,
+      *        1. WAREHOUSE ID
+      *        2. EMPLOYEE ID
+      *        3. EMPLOYEE FULL NAME
+      *        4. EMPLOYEE POSITION DESCRIPTION
+      ****************************************************************
+
+      ********************* ENVIRONMENT-DIVISION *********************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORD-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMPLOYEE-KEY
+                   FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT ROSTER-REPORT-FILE
+               ASSIGN TO PRINTER 'ROSTER-REPORT'.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPLOYEE-RECORD-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+           COPY EMPREC.
+
+       FD  ROSTER-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  ROSTER-REPORT           PIC X(80).
+
+      ************************ WORKING-STORAGE ***********************
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  EOF-FLAG            PIC X       VALUE ' '.
+               88  NO-MORE-DATA                VALUE 'N'.
+           05  WS-EMPLOYEE-FILE-STATUS PIC XX  VALUE '00'.
+
+       01  WS-DATE.
+           05  WS-YEAR           PIC 9999.
+           05  WS-MONTH          PIC 99.
+           05  WS-DAY            PIC 99.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING     PIC 9  VALUE 0.
+
+       01 HOLDER-VALUES.
+           05  COUNTER             PIC 99          VALUE 0.
+
+      * POSITION-CODE LOOKUP TABLE - TRANSLATES EMPLOYEE-POSITION INTO
+      * A DESCRIPTION FOR THE HR DIRECTORY. LOADED VIA REDEFINES SINCE
+      * OCCURS ENTRIES CANNOT CARRY THEIR OWN VALUE CLAUSE.
+       01  POSITION-TABLE-VALUES.
+           05  FILLER  PIC X(14)  VALUE 'CKCASHIER     '.
+           05  FILLER  PIC X(14)  VALUE 'MGMANAGER     '.
+           05  FILLER  PIC X(14)  VALUE 'WHWAREHOUSE OP'.
+           05  FILLER  PIC X(14)  VALUE 'SVSUPERVISOR  '.
+           05  FILLER  PIC X(14)  VALUE 'CLCLERK       '.
+           05  FILLER  PIC X(14)  VALUE 'DRDRIVER      '.
+
+       01  POSITION-TABLE REDEFINES POSITION-TABLE-VALUES.
+           05  POSITION-ENTRY OCCURS 6 TIMES
+                   INDEXED BY POSITION-IDX.
+               10  POSITION-CODE-TBL   PIC X(2).
+               10  POSITION-DESC-TBL   PIC X(12).
+
+       01  WS-POSITION-DESC        PIC X(12).
+
+      *********************** OUTPUT-AREA ****************************
+
+       01  HEADING-ONE.
+
+           05  MONTH-OUT           PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  DAY-OUT             PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  YEAR-OUT            PIC 9999.
+           05                      PIC X(26)   VALUE '     Y3I'.
+           05                      PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                      PIC X(5)    VALUE 'PAGE '.
+           05  COUNTER-OUT         PIC 99.
+
+       01  HEADING-TWO.
+           05                  PIC X(34)  VALUE SPACES.
+           05              PIC X(46)  VALUE 'EMPLOYEE ROSTER REPORT'.
+
+       01  HEADING-THREE.
+           05              PIC X(12)  VALUE '   WAREHOUSE'.
+           05              PIC X(11)  VALUE '   EMPLOYEE'.
+           05              PIC X(24)  VALUE '            EMPLOYEE'.
+           05              PIC X(20)  VALUE '    POSITION'.
+
+       01  HEADING-FOUR.
+           05              PIC X(18)  VALUE '      ID'.
+           05              PIC X(8)   VALUE 'ID'.
+           05              PIC X(24)  VALUE '  FULL NAME'.
+           05              PIC X(20)  VALUE 'DESCRIPTION'.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  WAREHOUSE-ID-OUT    PIC X(4).
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  EMPLOYEE-ID-OUT     PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FULL-NAME-OUT       PIC X(21).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  POSITION-DESC-OUT   PIC X(12).
+
+      ********************* PROCEDURE-DIVISION ***********************
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM  15-HOUSEKEEPING-ROUTINE
+           PERFORM  25-PROCESS-ROSTER-ROUTINE
+           PERFORM  35-EOF-ROUTINE
+           .
+
+       15-HOUSEKEEPING-ROUTINE.
+
+           OPEN  INPUT  EMPLOYEE-RECORD-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-RECORD-FILE, STATUS = '
+                   WS-EMPLOYEE-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN  OUTPUT  ROSTER-REPORT-FILE
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE  WS-MONTH TO MONTH-OUT
+           MOVE  WS-DAY   TO DAY-OUT
+           MOVE  WS-YEAR  TO YEAR-OUT
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE ROSTER-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO COUNTER
+           MOVE COUNTER TO COUNTER-OUT
+           WRITE ROSTER-REPORT FROM HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE ROSTER-REPORT FROM HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           WRITE ROSTER-REPORT FROM HEADING-THREE
+               AFTER ADVANCING 3 LINES
+           WRITE ROSTER-REPORT FROM HEADING-FOUR
+               AFTER ADVANCING 1 LINE
+           MOVE 2 TO PROPER-SPACING
+           .
+
+       25-PROCESS-ROSTER-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ EMPLOYEE-RECORD-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 30-MAIN-ROUTINE
+               END-READ
+           END-PERFORM
+           .
+
+       30-MAIN-ROUTINE.
+
+           MOVE  WAREHOUSE-ID      TO  WAREHOUSE-ID-OUT
+           MOVE  EMPLOYEE-ID       TO  EMPLOYEE-ID-OUT
+           MOVE  SPACES            TO  FULL-NAME-OUT
+           STRING FIRST-NAME DELIMITED BY SPACE
+                  ' '            DELIMITED BY SIZE
+                  LAST-NAME      DELIMITED BY SPACE
+                  INTO FULL-NAME-OUT
+           PERFORM 31-POSITION-LOOKUP-ROUTINE
+           MOVE  WS-POSITION-DESC  TO  POSITION-DESC-OUT
+           MOVE  DETAIL-LINE       TO  ROSTER-REPORT
+           PERFORM 40-WRITE-LINE
+           MOVE  1 TO PROPER-SPACING
+           .
+
+       31-POSITION-LOOKUP-ROUTINE.
+
+           MOVE  'UNKNOWN'  TO  WS-POSITION-DESC
+           SET  POSITION-IDX  TO  1
+           SEARCH  POSITION-ENTRY
+               AT END
+                   MOVE  'UNKNOWN'  TO  WS-POSITION-DESC
+               WHEN  POSITION-CODE-TBL (POSITION-IDX)
+                       = EMPLOYEE-POSITION
+                   MOVE  POSITION-DESC-TBL (POSITION-IDX)
+                       TO  WS-POSITION-DESC
+           END-SEARCH
+           .
+
+       35-EOF-ROUTINE.
+
+           CLOSE EMPLOYEE-RECORD-FILE
+               ROSTER-REPORT-FILE
+           STOP RUN
+           .
+
+       40-WRITE-LINE.
+
+           WRITE ROSTER-REPORT
+               AFTER ADVANCING PROPER-SPACING
+           .
