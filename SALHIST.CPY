@@ -0,0 +1,18 @@
+      * SALARY HISTORY SNAPSHOT LAYOUT - WRITTEN ONCE PER EMPLOYEE PER
+      * RUN BY SBANJARAP1, READ BACK BY THE SBANJARAP4 TREND REPORT.
+      * THE YEAR/MONTH/DAY REDEFINES LET CONSUMERS BUILD A MM/DD/YYYY
+      * DISPLAY WITHOUT MISREADING THE STORED YYYYMMDD DIGIT ORDER.
+       01  SALARY-HISTORY-RECORD.
+           05  SH-WAREHOUSE-ID        PIC X(4).
+           05  SH-EMPLOYEE-ID         PIC X(5).
+           05  SH-RUN-DATE            PIC 9(8).
+           05  SH-RUN-DATE-G  REDEFINES  SH-RUN-DATE.
+               10  SH-RUN-YEAR        PIC 9999.
+               10  SH-RUN-MONTH       PIC 99.
+               10  SH-RUN-DAY         PIC 99.
+           05  SH-CURRENT-SALARY      PIC 9(6)V99.
+           05  SH-PAY-INCREASE-DATE   PIC 9(8).
+           05  SH-INCREASE-DATE-G  REDEFINES  SH-PAY-INCREASE-DATE.
+               10  SH-INCREASE-YEAR   PIC 9999.
+               10  SH-INCREASE-MONTH  PIC 99.
+               10  SH-INCREASE-DAY    PIC 99.
