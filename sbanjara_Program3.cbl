@@ -0,0 +1,117 @@
+
+      ******************** IDENTIFICATION-DIVISION *******************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBANJARAP3.
+       AUTHOR. SABIN BANJARA.
+
+      ********************************** *****************************
+      * THIS IS AN AD HOC INQUIRY PROGRAM FOR DRAKEA LTD. IT LOOKS UP
+      * ONE EMPLOYEE, BY WAREHOUSE ID AND EMPLOYEE ID, DIRECTLY
+      * AGAINST THE INDEXED EMPLOYEE RECORD FILE AND DISPLAYS THE
+      * RECORD, COMPANION TO SBANJARAP1 AND SBANJARAP2.
+      * ******
+      * INPUT:
+      *    WAREHOUSE ID AND EMPLOYEE ID, KEYED IN AT THE CONSOLE.
+      ***********
+      * OUTPUT:
+      *    THE MATCHING EMPLOYEE RECORD, DISPLAYED AT THE CONSOLE,
+      *    OR A NOT-FOUND MESSAGE.
+      ****************************************************************
+
+      ********************* ENVIRONMENT-DIVISION *********************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORD-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS EMPLOYEE-KEY
+                   FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPLOYEE-RECORD-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+           COPY EMPREC.
+
+      ************************ WORKING-STORAGE ***********************
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  WS-EMPLOYEE-FILE-STATUS PIC XX  VALUE '00'.
+
+       01  WS-LOOKUP-KEY.
+           05  WS-LOOKUP-WAREHOUSE-ID  PIC X(4).
+           05  WS-LOOKUP-EMPLOYEE-ID   PIC X(5).
+
+      ********************* PROCEDURE-DIVISION ***********************
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM  15-HOUSEKEEPING-ROUTINE
+           PERFORM  25-LOOKUP-ROUTINE
+           PERFORM  35-EOF-ROUTINE
+           .
+
+       15-HOUSEKEEPING-ROUTINE.
+
+           OPEN  INPUT  EMPLOYEE-RECORD-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-RECORD-FILE, STATUS = '
+                   WS-EMPLOYEE-FILE-STATUS
+               STOP RUN
+           END-IF
+           DISPLAY 'DRAKEA LTD - EMPLOYEE INQUIRY'
+           DISPLAY 'ENTER WAREHOUSE ID: ' WITH NO ADVANCING
+           ACCEPT  WS-LOOKUP-WAREHOUSE-ID
+           DISPLAY 'ENTER EMPLOYEE ID: ' WITH NO ADVANCING
+           ACCEPT  WS-LOOKUP-EMPLOYEE-ID
+           .
+
+       25-LOOKUP-ROUTINE.
+
+           MOVE  WS-LOOKUP-WAREHOUSE-ID  TO  WAREHOUSE-ID
+           MOVE  WS-LOOKUP-EMPLOYEE-ID   TO  EMPLOYEE-ID
+           READ  EMPLOYEE-RECORD-FILE
+               INVALID KEY
+                   DISPLAY 'NO EMPLOYEE FOUND FOR WAREHOUSE '
+                       WS-LOOKUP-WAREHOUSE-ID
+                       ' EMPLOYEE ' WS-LOOKUP-EMPLOYEE-ID
+               NOT INVALID KEY
+                   PERFORM 30-MAIN-ROUTINE
+           END-READ
+           .
+
+       30-MAIN-ROUTINE.
+
+           DISPLAY ' '
+           DISPLAY 'WAREHOUSE ID    : ' WAREHOUSE-ID
+           DISPLAY 'EMPLOYEE ID     : ' EMPLOYEE-ID
+           DISPLAY 'NAME            : ' FIRST-NAME ' ' LAST-NAME
+           DISPLAY 'POSITION        : ' EMPLOYEE-POSITION
+           DISPLAY 'HIRE DATE       : ' HIRE-DATE
+           DISPLAY 'STARTING SALARY : ' STARTING-SALARY
+           DISPLAY 'LAST INCREASE   : ' PAY-INCREASE-DATE
+           DISPLAY 'CURRENT SALARY  : ' CURRENT-SALARY
+           .
+
+       35-EOF-ROUTINE.
+
+           CLOSE EMPLOYEE-RECORD-FILE
+           STOP RUN
+           .
