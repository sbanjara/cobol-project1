@@ -1,239 +1,660 @@
-     
-      ******************** IDENTIFICATION-DIVISION *******************
-      
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SBANJARAP1.
-       AUTHOR. SABIN BANJARA.
-
-      ********************************** *****************************
-      * THIS IS THE PROGRAM WHICH PRODUCES THE EMPLOYEE SALARY REPORT
-      * OF DRAKEA LTD.
-      * ******
-      * INPUT:
-      *    THE EMPLOYEE RECORD FILE WHICH CONTAINS FOLLOWING RECORDS,
-      *        1. WAREHOUSE ID
-      *        2. EMPLOYEE ID
-      *        3. EMPLOYEE POSITION
-      *        4. EMPLOYEE NAME
-      *        5. HIRE DATE
-      *        6. STARTING SALARY
-      *        7. DATE OF LAST PAY INCREASE
-      *        8. CURRENT SALARY
-      ***********
-      * OUTPUT:
-      *    THE SALARY REPORT CONTAINS FOLLOWING INFORMATION,
-      *        1. WAREHOUSE ID
-      *        2. EMPLOYEE ID
-      *        3. EMPLOYEE LAST NAME
-      *        4. STARTING SALARY
-      *        5. LAST INCREASE
-      *        6. CURRENT SALARY
-      ****************************************************************
-
-      ********************* ENVIRONMENT-DIVISION *********************
-    
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. LENEVO-PC.
-       OBJECT-COMPUTER. LENEVO-PC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-RECORD-FILE
-               ASSIGN TO 'PR1FA19.TXT'
-                   ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SALARY-REPORT-FILE
-               ASSIGN TO PRINTER 'SALARY-REPORT'.
-
-      *********************** DATA-DIVISION **************************
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  EMPLOYEE-RECORD-FILE
-           RECORD CONTAINS 70 CHARACTERS.
-
-       01  EMPLOYEE-RECORD.
-           05  WAREHOUSE-ID        PIC X(4).
-           05  EMPLOYEE-ID         PIC X(5).
-           05  EMPLOYEE-POSITION   PIC X(2).
-           05  LAST-NAME           PIC X(10).
-           05  FIRST-NAME          PIC X(10). 
-           05  FILLER              PIC X(3).
-           05  HIRE-DATE           PIC 9(8).
-           05  STARTING-SALARY     PIC 9(6)V99.
-           05  FILLER              PIC X(4).
-           05  PAY-INCREASE-DATE   PIC 9(8).
-           05  CURRENT-SALARY      PIC 9(6)V99.
-
-       FD  SALARY-REPORT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-
-       01  SALARY-REPORT           PIC X(80).
-
-      ************************ WORKING-STORAGE ***********************  
-
-       WORKING-STORAGE SECTION.
-
-       01  FLAG-AND-SWITCHES.
-           05  EOF-FLAG            PIC X       VALUE ' '.
-               88  NO-MORE-DATA                VALUE 'N'.
-
-       01  WS-DATE.
-           05  WS-YEAR           PIC 9999.
-           05  WS-MONTH          PIC 99.
-           05  WS-DAY            PIC 99. 
-
-       01  REPORT-FIELDS.
-           05  PROPER-SPACING     PIC 9  VALUE 0.
-
-       01  TOTAL-FIELDS.
-           05  WS-STARTING-SALARY  PIC 9(6)V99     VALUE 0.
-           05  WS-CURRENT-SALARY   PIC 9(6)V99     VALUE 0.
-        
-       01 HOLDER-VALUES.
-           05  COUNTER             PIC 99          VALUE 0.
-
-    
-      *********************** OUTPUT-AREA ****************************  
-
-       01  HEADING-ONE.
-
-           05  MONTH-OUT           PIC 99.
-           05                      PIC X       VALUE '/'.
-           05  DAY-OUT             PIC 99.
-           05                      PIC X       VALUE '/'.
-           05  YEAR-OUT            PIC 9999.
-           05                      PIC X(26)   VALUE '     Y3I'.  
-           05                      PIC X(35)   VALUE 'DRAKEA, LTD'.
-           05                      PIC X(5)    VALUE 'PAGE '. 
-           05  COUNTER-OUT         PIC 99.
-
-       01  HEADING-TWO.
-           05                      PIC X(35)   VALUE SPACES.
-           05                      PIC X(45)   VALUE 'SALARY REPORT'.
-
-       01  HEADING-THREE.
-           05                      PIC X(12)   VALUE '   WAREHOUSE'.
-           05                      PIC X(11)   VALUE '   EMPLOYEE'.
-           05                      PIC X(12)   VALUE '    EMPLOYEE'.
-           05                      PIC X(13)   VALUE '     STARTING'.
-           05                      PIC X(12)   VALUE '        LAST'.
-           05                      PIC X(8)    VALUE SPACES.
-           05                      PIC X(12)   VALUE 'CURRENT'.
-
-       01  HEADING-FOUR.
-           05                      PIC X(18)   VALUE '      ID'.
-           05                      PIC X(8)    VALUE 'ID'.
-           05                      PIC X(15)   VALUE 'LAST NAME'.
-           05                      PIC X(13)   VALUE 'SALARY'.
-           05                      PIC X(14)   VALUE 'INCREASE'.
-           05                      PIC X(11)   VALUE 'SALARY'.
-
-       01  DETAIL-LINE.
-           05  FILLER              PIC X(5)    VALUE SPACES.                    
-           05  WAREHOUSE-ID-OUT    PIC X(4).                  
-           05  FILLER              PIC X(7)    VALUE SPACES.
-           05  EMPLOYEE-ID-OUT     PIC X(5).
-           05  FILLER              PIC X(5)    VALUE SPACES.
-           05  LAST-NAME-OUT       PIC X(10).
-           05  FILLER              PIC X(3).
-           05  ST-SALARY-OUT       PIC $ZZZ,ZZZ.99.
-           05  FILLER              PIC X(3)    VALUE SPACES.
-           05  INCREASE-DATE-OUT   PIC 99/99/9999.
-           05  FILLER              PIC X(3)    VALUE SPACES.
-           05  CURRENT-SALARY-OUT  PIC $ZZZ,ZZZ.99.   
-
-
-       01  TOTAL-LINE.
-           05  FILLER                  PIC X(31)   VALUE SPACES.
-           05                          PIC X(8)    VALUE 'TOTAL:'.
-           05  STARTING-SALARY-TOTAL   PIC $ZZZ,ZZZ.99.
-           05  FILLER                  PIC X(16).
-           05  CURRENT-SALARY-TOTAL    PIC $ZZZ,ZZZ.99.
-
-
-      ********************* PROCEDURE-DIVISION ***********************
-
-       PROCEDURE DIVISION.
-
-       10-CONTROL-MODULE.
-           
-           PERFORM  15-HOUSEKEEPING-ROUTINE
-           PERFORM  25-PROCESS-SALARY-ROUTINE
-           PERFORM  35-EOF-ROUTINE
-           .
-
-       15-HOUSEKEEPING-ROUTINE.
-           
-           OPEN  INPUT  EMPLOYEE-RECORD-FILE
-                 OUTPUT  SALARY-REPORT-FILE
-
-           ACCEPT WS-DATE FROM DATE YYYYMMDD
-           MOVE  WS-MONTH TO MONTH-OUT
-           MOVE  WS-DAY   TO DAY-OUT
-           MOVE  WS-YEAR  TO YEAR-OUT
-           PERFORM 20-HEADER-ROUTINE
-           . 
-
-       20-HEADER-ROUTINE.
-
-           WRITE SALARY-REPORT AFTER ADVANCING PAGE
-           ADD 1 TO COUNTER
-           MOVE COUNTER TO COUNTER-OUT
-           WRITE SALARY-REPORT FROM HEADING-ONE
-               AFTER ADVANCING 1 LINE
-           WRITE SALARY-REPORT FROM HEADING-TWO
-               AFTER ADVANCING 2 LINES
-           WRITE SALARY-REPORT FROM HEADING-THREE
-               AFTER ADVANCING 3 LINES
-		   WRITE SALARY-REPORT FROM HEADING-FOUR
-		       AFTER ADVANCING 1 LINE
-           MOVE 2 TO PROPER-SPACING
-           .
-
-       25-PROCESS-SALARY-ROUTINE.
-
-           PERFORM UNTIL NO-MORE-DATA
-               READ EMPLOYEE-RECORD-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END
-                       PERFORM 30-MAIN-ROUTINE 
-               END-READ
-           END-PERFORM  
-           .
-
-       30-MAIN-ROUTINE.
-           
-           MOVE  WAREHOUSE-ID      TO  WAREHOUSE-ID-OUT
-           MOVE  EMPLOYEE-ID       TO  EMPLOYEE-ID-OUT
-           MOVE  LAST-NAME         TO  LAST-NAME-OUT
-           MOVE  STARTING-SALARY   TO  ST-SALARY-OUT
-           ADD   STARTING-SALARY   TO  WS-STARTING-SALARY
-           MOVE  PAY-INCREASE-DATE TO  INCREASE-DATE-OUT
-           MOVE  CURRENT-SALARY    TO  CURRENT-SALARY-OUT
-           ADD   CURRENT-SALARY    TO  WS-CURRENT-SALARY
-           MOVE  DETAIL-LINE       TO  SALARY-REPORT
-		   PERFORM 40-WRITE-LINE
-		   MOVE  1 TO PROPER-SPACING  
-           .
-
-       35-EOF-ROUTINE.
-           
-           MOVE  WS-STARTING-SALARY  TO  STARTING-SALARY-TOTAL
-           MOVE  WS-CURRENT-SALARY   TO  CURRENT-SALARY-TOTAL
-           MOVE  TOTAL-LINE          TO  SALARY-REPORT
-           WRITE SALARY-REPORT AFTER ADVANCING 3 LINES
-           CLOSE EMPLOYEE-RECORD-FILE
-               SALARY-REPORT-FILE
-           STOP RUN
-           .
-
-       40-WRITE-LINE.
-
-           WRITE SALARY-REPORT 
-		       AFTER ADVANCING PROPER-SPACING
-           .
+     
+      ******************** IDENTIFICATION-DIVISION *******************
+      
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBANJARAP1.
+       AUTHOR. SABIN BANJARA.
+
+      ********************************** *****************************
+      * THIS IS THE PROGRAM WHICH PRODUCES THE EMPLOYEE SALARY REPORT
+      * OF DRAKEA LTD.
+      * ******
+      * INPUT:
+      *    THE EMPLOYEE RECORD FILE WHICH CONTAINS FOLLOWING RECORDS,
+      *        1. WAREHOUSE ID
+      *        2. EMPLOYEE ID
+      *        3. EMPLOYEE POSITION
+      *        4. EMPLOYEE NAME
+      *        5. HIRE DATE
+      *        6. STARTING SALARY
+      *        7. DATE OF LAST PAY INCREASE
+      *        8. CURRENT SALARY
+      ***********
+      * OUTPUT:
+      *    THE SALARY REPORT CONTAINS FOLLOWING INFORMATION,
+      *        1. WAREHOUSE ID
+      *        2. EMPLOYEE ID
+      *        3. EMPLOYEE LAST NAME
+      *        4. STARTING SALARY
+      *        5. LAST INCREASE
+      *        6. CURRENT SALARY
+      ****************************************************************
+
+      ********************* ENVIRONMENT-DIVISION *********************
+    
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORD-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS EMPLOYEE-KEY
+                   FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+           SELECT SALARY-REPORT-FILE
+               ASSIGN TO PRINTER 'SALARY-REPORT'.
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER 'EXCEPTION-REPORT'.
+           SELECT RESTART-FILE
+               ASSIGN TO 'PR1FA19.RST'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT PAY-GRADE-MASTER
+               ASSIGN TO 'PAYGRADE.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS PAY-GRADE-CODE
+                   FILE STATUS IS WS-PAY-GRADE-FILE-STATUS.
+           SELECT CSV-EXTRACT-FILE
+               ASSIGN TO 'SALARY-EXTRACT.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'SBANJARAP1.LOG'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SALARY-HISTORY-FILE
+               ASSIGN TO 'SALARYHIST.TXT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SALARY-HIST-FILE-STATUS.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPLOYEE-RECORD-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+           COPY EMPREC.
+
+       FD  SALARY-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01  SALARY-REPORT           PIC X(132).
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  EXCEPTION-REPORT        PIC X(100).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+
+       01  RESTART-RECORD.
+           05  RESTART-STATUS           PIC X.
+               88  RESTART-IN-PROGRESS        VALUE 'I'.
+               88  RESTART-COMPLETE           VALUE 'C'.
+           05  RESTART-WAREHOUSE-ID     PIC X(4).
+           05  RESTART-EMPLOYEE-ID      PIC X(5).
+           05  RESTART-RECORD-COUNT     PIC 9(6).
+           05  RESTART-STARTING-TOTAL   PIC 9(6)V99.
+           05  RESTART-CURRENT-TOTAL    PIC 9(6)V99.
+           05  RESTART-WH-STARTING-TOT  PIC 9(6)V99.
+           05  RESTART-WH-CURRENT-TOT   PIC 9(6)V99.
+
+       FD  PAY-GRADE-MASTER
+           RECORD CONTAINS 30 CHARACTERS.
+
+       01  PAY-GRADE-RECORD.
+           05  PAY-GRADE-CODE       PIC X(2).
+           05  PAY-GRADE-TITLE      PIC X(12).
+           05  PAY-GRADE-MIN-SALARY PIC 9(6)V99.
+           05  PAY-GRADE-MAX-SALARY PIC 9(6)V99.
+
+       FD  CSV-EXTRACT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  CSV-EXTRACT-RECORD      PIC X(100).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  AUDIT-LOG-RECORD        PIC X(100).
+
+       FD  SALARY-HISTORY-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+
+           COPY SALHIST.
+
+      ************************ WORKING-STORAGE ***********************  
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  EOF-FLAG            PIC X       VALUE ' '.
+               88  NO-MORE-DATA                VALUE 'N'.
+           05  WS-RESTART-FILE-STATUS  PIC XX   VALUE '00'.
+           05  WS-PAY-GRADE-FILE-STATUS PIC XX  VALUE '00'.
+           05  WS-EMPLOYEE-FILE-STATUS PIC XX   VALUE '00'.
+           05  WS-AUDIT-FILE-STATUS    PIC XX   VALUE '00'.
+           05  WS-SALARY-HIST-FILE-STATUS PIC XX VALUE '00'.
+           05  WS-RESTART-RUN-FLAG     PIC X    VALUE 'N'.
+               88  IS-RESTART-RUN               VALUE 'Y'.
+
+       01  CSV-EDIT-FIELDS.
+           05  CSV-ST-SALARY-ED    PIC Z(5)9.99.
+           05  CSV-CURR-SALARY-ED  PIC Z(5)9.99.
+
+       01  AUDIT-EDIT-FIELDS.
+           05  AUDIT-DATE-ED.
+               10  AUDIT-MONTH-ED      PIC 99.
+               10                      PIC X       VALUE '/'.
+               10  AUDIT-DAY-ED        PIC 99.
+               10                      PIC X       VALUE '/'.
+               10  AUDIT-YEAR-ED       PIC 9999.
+           05  AUDIT-RECORD-COUNT-ED   PIC ZZZ,ZZ9.
+           05  AUDIT-START-TOTAL-ED    PIC $ZZZ,ZZZ.99.
+           05  AUDIT-CURRENT-TOTAL-ED  PIC $ZZZ,ZZZ.99.
+
+       01  CHECKPOINT-FIELDS.
+           05  WS-RECORD-COUNT          PIC 9(6)  VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(4)  VALUE 50.
+           05  WS-CHECKPOINT-QUOTIENT   PIC 9(6)  VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER  PIC 9(6)  VALUE 0.
+
+       01  WS-DATE.
+           05  WS-YEAR           PIC 9999.
+           05  WS-MONTH          PIC 99.
+           05  WS-DAY            PIC 99.
+
+       01  WS-RUN-DATE  REDEFINES  WS-DATE  PIC 9(8).
+
+       01  DATE-VALIDATION-FIELDS.
+           05  WS-DATE-VALID-FLAG   PIC X       VALUE 'Y'.
+               88  WS-DATES-VALID               VALUE 'Y'.
+           05  WS-EXCEPTION-REASON  PIC X(35)   VALUE SPACES.
+           05  WS-EXCEPTION-COUNT   PIC 9(4)    VALUE 0.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING     PIC 9  VALUE 0.
+           05  WS-PERCENT-INCREASE PIC S999V99  VALUE 0.
+
+      * CONTRACTUAL MINIMUM RAISE PERCENTAGE - UNION AGREEMENT FLOOR
+       01  WS-CONTRACTUAL-MIN-PCT PIC 9V99      VALUE 3.00.
+
+       01  TOTAL-FIELDS.
+           05  WS-STARTING-SALARY  PIC 9(6)V99     VALUE 0.
+           05  WS-CURRENT-SALARY   PIC 9(6)V99     VALUE 0.
+
+       01  WAREHOUSE-BREAK-FIELDS.
+           05  WS-FIRST-RECORD-FLAG    PIC X       VALUE 'Y'.
+               88  FIRST-RECORD                    VALUE 'Y'.
+           05  WS-PREV-WAREHOUSE-ID    PIC X(4)    VALUE SPACES.
+           05  WS-WH-STARTING-SALARY   PIC 9(6)V99 VALUE 0.
+           05  WS-WH-CURRENT-SALARY    PIC 9(6)V99 VALUE 0.
+
+       01 HOLDER-VALUES.
+           05  COUNTER             PIC 99          VALUE 0.
+
+    
+      *********************** OUTPUT-AREA ****************************  
+
+       01  HEADING-ONE.
+
+           05  MONTH-OUT           PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  DAY-OUT             PIC 99.
+           05                      PIC X       VALUE '/'.
+           05  YEAR-OUT            PIC 9999.
+           05                      PIC X(26)   VALUE '     Y3I'.  
+           05                      PIC X(35)   VALUE 'DRAKEA, LTD'.
+           05                      PIC X(5)    VALUE 'PAGE '. 
+           05  COUNTER-OUT         PIC 99.
+
+       01  HEADING-TWO.
+           05                      PIC X(35)   VALUE SPACES.
+           05                      PIC X(45)   VALUE 'SALARY REPORT'.
+
+       01  HEADING-THREE.
+           05                      PIC X(12)   VALUE '   WAREHOUSE'.
+           05                      PIC X(11)   VALUE '   EMPLOYEE'.
+           05                      PIC X(12)   VALUE '    EMPLOYEE'.
+           05                      PIC X(13)   VALUE '     STARTING'.
+           05                      PIC X(12)   VALUE '        LAST'.
+           05                      PIC X(8)    VALUE SPACES.
+           05                      PIC X(12)   VALUE 'CURRENT'.
+           05                      PIC X(8)    VALUE '   PCT'.
+           05                      PIC X(18)   VALUE '   PAY GRADE'.
+           05                      PIC X(6)    VALUE 'BAND'.
+
+       01  HEADING-FOUR.
+           05                      PIC X(18)   VALUE '      ID'.
+           05                      PIC X(8)    VALUE 'ID'.
+           05                      PIC X(15)   VALUE 'LAST NAME'.
+           05                      PIC X(13)   VALUE 'SALARY'.
+           05                      PIC X(14)   VALUE 'INCREASE'.
+           05                      PIC X(11)   VALUE 'SALARY'.
+           05                      PIC X(8)    VALUE 'INCR'.
+           05                      PIC X(18)   VALUE '   TITLE'.
+           05                      PIC X(6)    VALUE 'FLAG'.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACES.                    
+           05  WAREHOUSE-ID-OUT    PIC X(4).                  
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  EMPLOYEE-ID-OUT     PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  LAST-NAME-OUT       PIC X(10).
+           05  FILLER              PIC X(3).
+           05  ST-SALARY-OUT       PIC $ZZZ,ZZZ.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  INCREASE-DATE-OUT   PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  CURRENT-SALARY-OUT  PIC $ZZZ,ZZZ.99.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  PCT-INCREASE-OUT    PIC -ZZ9.99.
+           05                      PIC X       VALUE '%'.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  RAISE-FLAG-OUT      PIC X       VALUE SPACE.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  GRADE-TITLE-OUT     PIC X(12)   VALUE SPACES.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  BAND-FLAG-OUT       PIC X       VALUE SPACE.
+
+
+       01  WAREHOUSE-SUBTOTAL-LINE.
+           05  FILLER                 PIC X(5)   VALUE SPACES.
+           05  SUBTOTAL-WAREHOUSE-OUT PIC X(4).
+           05                 PIC X(22)  VALUE ' WAREHOUSE SUBTOTAL:'.
+           05  WH-START-SALARY-TOT    PIC $ZZZ,ZZZ.99.
+           05  FILLER                 PIC X(16).
+           05  WH-CURR-SALARY-TOT     PIC $ZZZ,ZZZ.99.
+
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(31)   VALUE SPACES.
+           05                          PIC X(8)    VALUE 'TOTAL:'.
+           05  STARTING-SALARY-TOTAL   PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(16).
+           05  CURRENT-SALARY-TOTAL    PIC $ZZZ,ZZZ.99.
+
+       01  EXC-HEADING-ONE.
+           05          PIC X(35)  VALUE SPACES.
+           05          PIC X(45)  VALUE 'EXCEPTION REPORT'.
+
+       01  EXC-HEADING-TWO.
+           05          PIC X(12)  VALUE '   WAREHOUSE'.
+           05          PIC X(11)  VALUE '   EMPLOYEE'.
+           05          PIC X(15)  VALUE '  LAST NAME'.
+           05          PIC X(13)  VALUE '  HIRE DATE'.
+           05          PIC X(14)  VALUE ' INCREASE DATE'.
+           05          PIC X(15)  VALUE 'REASON'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  EXC-WAREHOUSE-OUT   PIC X(4).
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  EXC-EMPLOYEE-OUT    PIC X(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  EXC-LAST-NAME-OUT   PIC X(10).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  EXC-HIRE-DATE-OUT   PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  EXC-INCREASE-OUT    PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  EXC-REASON-OUT      PIC X(35).
+
+
+      ********************* PROCEDURE-DIVISION ***********************
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+           
+           PERFORM  15-HOUSEKEEPING-ROUTINE
+           PERFORM  25-PROCESS-SALARY-ROUTINE
+           PERFORM  35-EOF-ROUTINE
+           .
+
+       15-HOUSEKEEPING-ROUTINE.
+
+           OPEN  INPUT  EMPLOYEE-RECORD-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-RECORD-FILE, STATUS = '
+                   WS-EMPLOYEE-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN  INPUT  PAY-GRADE-MASTER
+           IF WS-PAY-GRADE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PAY-GRADE-MASTER, STATUS = '
+                   WS-PAY-GRADE-FILE-STATUS
+               STOP RUN
+           END-IF
+
+      * THE RESTART FILE MUST BE CHECKED BEFORE THE REPORT/CSV FILES
+      * ARE OPENED, SO A RESTARTED RUN CAN EXTEND THEM INSTEAD OF
+      * OVERWRITING THE OUTPUT ALREADY WRITTEN BEFORE THE ABEND.
+           PERFORM 16-RESTART-CHECK-ROUTINE
+
+           IF IS-RESTART-RUN
+               OPEN  EXTEND  SALARY-REPORT-FILE
+               OPEN  EXTEND  EXCEPTION-REPORT-FILE
+               OPEN  EXTEND  CSV-EXTRACT-FILE
+           ELSE
+               OPEN  OUTPUT  SALARY-REPORT-FILE
+               OPEN  OUTPUT  EXCEPTION-REPORT-FILE
+               OPEN  OUTPUT  CSV-EXTRACT-FILE
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           MOVE  WS-MONTH TO MONTH-OUT
+           MOVE  WS-DAY   TO DAY-OUT
+           MOVE  WS-YEAR  TO YEAR-OUT
+           IF IS-RESTART-RUN
+               MOVE 2 TO PROPER-SPACING
+           ELSE
+               PERFORM 20-HEADER-ROUTINE
+               WRITE EXCEPTION-REPORT FROM EXC-HEADING-ONE
+                   AFTER ADVANCING PAGE
+               WRITE EXCEPTION-REPORT FROM EXC-HEADING-TWO
+                   AFTER ADVANCING 2 LINES
+           MOVE 'WAREHOUSE_ID,EMPLOYEE_ID,LAST_NAME,STARTING_SALARY,'
+             & 'PAY_INCREASE_DATE,CURRENT_SALARY'
+               TO CSV-EXTRACT-RECORD
+               WRITE CSV-EXTRACT-RECORD
+           END-IF
+           OPEN  EXTEND  SALARY-HISTORY-FILE
+           IF WS-SALARY-HIST-FILE-STATUS = '35'
+               OPEN  OUTPUT  SALARY-HISTORY-FILE
+           END-IF
+           .
+
+       16-RESTART-CHECK-ROUTINE.
+
+           OPEN  INPUT  RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+               CLOSE RESTART-FILE
+               IF RESTART-IN-PROGRESS
+                   MOVE 'Y' TO WS-RESTART-RUN-FLAG
+                   PERFORM 17-REPOSITION-ROUTINE
+               END-IF
+           END-IF
+           .
+
+       17-REPOSITION-ROUTINE.
+
+           MOVE  RESTART-RECORD-COUNT    TO  WS-RECORD-COUNT
+           MOVE  RESTART-STARTING-TOTAL  TO  WS-STARTING-SALARY
+           MOVE  RESTART-CURRENT-TOTAL   TO  WS-CURRENT-SALARY
+           MOVE  RESTART-WAREHOUSE-ID    TO  WS-PREV-WAREHOUSE-ID
+           MOVE  RESTART-WH-STARTING-TOT TO  WS-WH-STARTING-SALARY
+           MOVE  RESTART-WH-CURRENT-TOT  TO  WS-WH-CURRENT-SALARY
+           MOVE  'N'                     TO  WS-FIRST-RECORD-FLAG
+
+           MOVE  RESTART-WAREHOUSE-ID    TO  WAREHOUSE-ID
+           MOVE  RESTART-EMPLOYEE-ID     TO  EMPLOYEE-ID
+           START EMPLOYEE-RECORD-FILE
+               KEY IS GREATER THAN EMPLOYEE-KEY
+               INVALID KEY
+                   MOVE 'N' TO EOF-FLAG
+           END-START
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE SALARY-REPORT AFTER ADVANCING PAGE
+           ADD 1 TO COUNTER
+           MOVE COUNTER TO COUNTER-OUT
+           WRITE SALARY-REPORT FROM HEADING-ONE
+               AFTER ADVANCING 1 LINE
+           WRITE SALARY-REPORT FROM HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           WRITE SALARY-REPORT FROM HEADING-THREE
+               AFTER ADVANCING 3 LINES
+		   WRITE SALARY-REPORT FROM HEADING-FOUR
+		       AFTER ADVANCING 1 LINE
+           MOVE 2 TO PROPER-SPACING
+           .
+
+       25-PROCESS-SALARY-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ EMPLOYEE-RECORD-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF FIRST-RECORD
+                           MOVE WAREHOUSE-ID TO WS-PREV-WAREHOUSE-ID
+                           MOVE 'N' TO WS-FIRST-RECORD-FLAG
+                       END-IF
+                       IF WAREHOUSE-ID NOT = WS-PREV-WAREHOUSE-ID
+                           PERFORM 32-WAREHOUSE-SUBTOTAL-ROUTINE
+                           MOVE WAREHOUSE-ID TO WS-PREV-WAREHOUSE-ID
+                       END-IF
+                       PERFORM 30-MAIN-ROUTINE
+                       DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 26-CHECKPOINT-ROUTINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT FIRST-RECORD
+               PERFORM 32-WAREHOUSE-SUBTOTAL-ROUTINE
+           END-IF
+           .
+
+       26-CHECKPOINT-ROUTINE.
+
+           OPEN  OUTPUT  RESTART-FILE
+           MOVE  'I'                    TO  RESTART-STATUS
+           MOVE  WAREHOUSE-ID           TO  RESTART-WAREHOUSE-ID
+           MOVE  EMPLOYEE-ID            TO  RESTART-EMPLOYEE-ID
+           MOVE  WS-RECORD-COUNT        TO  RESTART-RECORD-COUNT
+           MOVE  WS-STARTING-SALARY     TO  RESTART-STARTING-TOTAL
+           MOVE  WS-CURRENT-SALARY      TO  RESTART-CURRENT-TOTAL
+           MOVE  WS-WH-STARTING-SALARY  TO  RESTART-WH-STARTING-TOT
+           MOVE  WS-WH-CURRENT-SALARY   TO  RESTART-WH-CURRENT-TOT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           .
+
+       32-WAREHOUSE-SUBTOTAL-ROUTINE.
+
+           MOVE  WS-PREV-WAREHOUSE-ID   TO  SUBTOTAL-WAREHOUSE-OUT
+           MOVE  WS-WH-STARTING-SALARY  TO  WH-START-SALARY-TOT
+           MOVE  WS-WH-CURRENT-SALARY   TO  WH-CURR-SALARY-TOT
+           MOVE  WAREHOUSE-SUBTOTAL-LINE TO SALARY-REPORT
+           WRITE SALARY-REPORT AFTER ADVANCING 2 LINES
+           MOVE  1 TO PROPER-SPACING
+           MOVE  0 TO WS-WH-STARTING-SALARY
+           MOVE  0 TO WS-WH-CURRENT-SALARY
+           .
+
+       30-MAIN-ROUTINE.
+
+           PERFORM 29-VALIDATE-DATES-ROUTINE
+           IF WS-DATES-VALID
+               MOVE  WAREHOUSE-ID      TO  WAREHOUSE-ID-OUT
+               MOVE  EMPLOYEE-ID       TO  EMPLOYEE-ID-OUT
+               MOVE  LAST-NAME         TO  LAST-NAME-OUT
+               MOVE  STARTING-SALARY   TO  ST-SALARY-OUT
+               ADD   STARTING-SALARY   TO  WS-STARTING-SALARY
+               ADD   STARTING-SALARY   TO  WS-WH-STARTING-SALARY
+               MOVE  PAY-INCREASE-DATE TO  INCREASE-DATE-OUT
+               MOVE  CURRENT-SALARY    TO  CURRENT-SALARY-OUT
+               ADD   CURRENT-SALARY    TO  WS-CURRENT-SALARY
+               ADD   CURRENT-SALARY    TO  WS-WH-CURRENT-SALARY
+               PERFORM 31-PERCENT-INCREASE-ROUTINE
+               PERFORM 34-PAY-GRADE-LOOKUP-ROUTINE
+               PERFORM 36-CSV-EXTRACT-ROUTINE
+               PERFORM 39-SALARY-HISTORY-ROUTINE
+               MOVE  DETAIL-LINE       TO  SALARY-REPORT
+               PERFORM 40-WRITE-LINE
+               MOVE  1 TO PROPER-SPACING
+           ELSE
+               PERFORM 33-EXCEPTION-ROUTINE
+           END-IF
+           .
+
+       29-VALIDATE-DATES-ROUTINE.
+
+           MOVE  'Y' TO WS-DATE-VALID-FLAG
+           MOVE  SPACES TO WS-EXCEPTION-REASON
+           IF PAY-INCREASE-DATE < HIRE-DATE
+               MOVE  'N' TO WS-DATE-VALID-FLAG
+               MOVE  'PAY INCREASE DATE BEFORE HIRE DATE'
+                   TO WS-EXCEPTION-REASON
+           END-IF
+           IF PAY-INCREASE-DATE > WS-RUN-DATE
+               MOVE  'N' TO WS-DATE-VALID-FLAG
+               MOVE  'PAY INCREASE DATE IN THE FUTURE'
+                   TO WS-EXCEPTION-REASON
+           END-IF
+           .
+
+       33-EXCEPTION-ROUTINE.
+
+           ADD   1 TO WS-EXCEPTION-COUNT
+           MOVE  WAREHOUSE-ID      TO  EXC-WAREHOUSE-OUT
+           MOVE  EMPLOYEE-ID       TO  EXC-EMPLOYEE-OUT
+           MOVE  LAST-NAME         TO  EXC-LAST-NAME-OUT
+           MOVE  HIRE-DATE         TO  EXC-HIRE-DATE-OUT
+           MOVE  PAY-INCREASE-DATE TO  EXC-INCREASE-OUT
+           MOVE  WS-EXCEPTION-REASON TO EXC-REASON-OUT
+           MOVE  EXCEPTION-DETAIL-LINE TO EXCEPTION-REPORT
+           WRITE EXCEPTION-REPORT AFTER ADVANCING 1 LINE
+           .
+
+       34-PAY-GRADE-LOOKUP-ROUTINE.
+
+           MOVE  EMPLOYEE-POSITION TO PAY-GRADE-CODE
+           MOVE  SPACES TO BAND-FLAG-OUT
+           READ  PAY-GRADE-MASTER
+               INVALID KEY
+                   MOVE  'NOT ON FILE'  TO  GRADE-TITLE-OUT
+               NOT INVALID KEY
+                   MOVE  PAY-GRADE-TITLE  TO  GRADE-TITLE-OUT
+                   IF CURRENT-SALARY < PAY-GRADE-MIN-SALARY
+                      OR CURRENT-SALARY > PAY-GRADE-MAX-SALARY
+                       MOVE  '*'  TO  BAND-FLAG-OUT
+                   END-IF
+           END-READ
+           .
+
+       36-CSV-EXTRACT-ROUTINE.
+
+           MOVE  STARTING-SALARY  TO  CSV-ST-SALARY-ED
+           MOVE  CURRENT-SALARY   TO  CSV-CURR-SALARY-ED
+           MOVE  SPACES           TO  CSV-EXTRACT-RECORD
+           STRING FUNCTION TRIM(WAREHOUSE-ID)      DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(EMPLOYEE-ID)        DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(LAST-NAME)          DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-ST-SALARY-ED)   DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  PAY-INCREASE-DATE                 DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-CURR-SALARY-ED) DELIMITED BY SIZE
+               INTO CSV-EXTRACT-RECORD
+           END-STRING
+           WRITE CSV-EXTRACT-RECORD
+           .
+
+       37-AUDIT-LOG-ROUTINE.
+
+           MOVE  WS-MONTH          TO  AUDIT-MONTH-ED
+           MOVE  WS-DAY            TO  AUDIT-DAY-ED
+           MOVE  WS-YEAR           TO  AUDIT-YEAR-ED
+           MOVE  WS-RECORD-COUNT   TO  AUDIT-RECORD-COUNT-ED
+           MOVE  WS-STARTING-SALARY TO AUDIT-START-TOTAL-ED
+           MOVE  WS-CURRENT-SALARY TO AUDIT-CURRENT-TOTAL-ED
+           MOVE  SPACES            TO  AUDIT-LOG-RECORD
+           STRING 'RUN DATE: '          DELIMITED BY SIZE
+                  AUDIT-DATE-ED          DELIMITED BY SIZE
+                  '  RECORDS: '         DELIMITED BY SIZE
+                  AUDIT-RECORD-COUNT-ED DELIMITED BY SIZE
+                  '  STARTING TOTAL: '  DELIMITED BY SIZE
+                  AUDIT-START-TOTAL-ED  DELIMITED BY SIZE
+                  '  CURRENT TOTAL: '   DELIMITED BY SIZE
+                  AUDIT-CURRENT-TOTAL-ED DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           OPEN  EXTEND  AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN  OUTPUT  AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+       39-SALARY-HISTORY-ROUTINE.
+
+           MOVE  WAREHOUSE-ID       TO  SH-WAREHOUSE-ID
+           MOVE  EMPLOYEE-ID        TO  SH-EMPLOYEE-ID
+           MOVE  WS-RUN-DATE        TO  SH-RUN-DATE
+           MOVE  CURRENT-SALARY     TO  SH-CURRENT-SALARY
+           MOVE  PAY-INCREASE-DATE  TO  SH-PAY-INCREASE-DATE
+           WRITE SALARY-HISTORY-RECORD
+           .
+
+       31-PERCENT-INCREASE-ROUTINE.
+
+           MOVE  0 TO WS-PERCENT-INCREASE
+           MOVE  SPACE TO RAISE-FLAG-OUT
+           IF STARTING-SALARY > 0
+               COMPUTE WS-PERCENT-INCREASE ROUNDED =
+                   ((CURRENT-SALARY - STARTING-SALARY) /
+                    STARTING-SALARY) * 100
+                   ON SIZE ERROR
+                       MOVE 0 TO WS-PERCENT-INCREASE
+               END-COMPUTE
+           END-IF
+           MOVE  WS-PERCENT-INCREASE TO PCT-INCREASE-OUT
+           IF WS-PERCENT-INCREASE < WS-CONTRACTUAL-MIN-PCT
+               MOVE '*' TO RAISE-FLAG-OUT
+           END-IF
+           .
+
+       35-EOF-ROUTINE.
+           
+           MOVE  WS-STARTING-SALARY  TO  STARTING-SALARY-TOTAL
+           MOVE  WS-CURRENT-SALARY   TO  CURRENT-SALARY-TOTAL
+           MOVE  TOTAL-LINE          TO  SALARY-REPORT
+           WRITE SALARY-REPORT AFTER ADVANCING 3 LINES
+           CLOSE EMPLOYEE-RECORD-FILE
+               SALARY-REPORT-FILE
+               EXCEPTION-REPORT-FILE
+               PAY-GRADE-MASTER
+               CSV-EXTRACT-FILE
+               SALARY-HISTORY-FILE
+           PERFORM 37-AUDIT-LOG-ROUTINE
+           OPEN  OUTPUT  RESTART-FILE
+           MOVE  'C'                    TO  RESTART-STATUS
+           MOVE  SPACES                 TO  RESTART-WAREHOUSE-ID
+           MOVE  SPACES                 TO  RESTART-EMPLOYEE-ID
+           MOVE  WS-RECORD-COUNT        TO  RESTART-RECORD-COUNT
+           MOVE  WS-STARTING-SALARY     TO  RESTART-STARTING-TOTAL
+           MOVE  WS-CURRENT-SALARY      TO  RESTART-CURRENT-TOTAL
+           MOVE  0                      TO  RESTART-WH-STARTING-TOT
+           MOVE  0                      TO  RESTART-WH-CURRENT-TOT
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           STOP RUN
+           .
+
+       40-WRITE-LINE.
+
+           WRITE SALARY-REPORT 
+		       AFTER ADVANCING PROPER-SPACING
+           .
             
\ No newline at end of file
