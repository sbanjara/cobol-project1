@@ -0,0 +1,133 @@
+
+      ******************** IDENTIFICATION-DIVISION *******************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBANJARAP5.
+       AUTHOR. SABIN BANJARA.
+
+      ********************************** *****************************
+      * ONE-TIME CONVERSION UTILITY FOR DRAKEA LTD. REQ 007 REORGANIZED
+      * EMPLOYEE-RECORD-FILE AS ORGANIZATION INDEXED FOR SBANJARAP1,
+      * SBANJARAP2 AND SBANJARAP3, BUT THE PRODUCTION FILE ON DISK IS
+      * STILL THE OLD LINE SEQUENTIAL PR1FA19.TXT. THIS PROGRAM READS
+      * THAT OLD FILE AND WRITES EACH RECORD, KEYED ON EMPLOYEE-KEY,
+      * INTO A NEW INDEXED FILE. RUN ONCE, BEFORE SBANJARAP1/2/3 ARE
+      * RUN AGAINST THE REORGANIZED FILE FOR THE FIRST TIME.
+      * ******
+      * INPUT:
+      *    THE OLD LINE SEQUENTIAL EMPLOYEE FILE. OPERATIONS MUST
+      *    RENAME THE EXISTING PR1FA19.TXT TO PR1FA19.SEQ BEFORE
+      *    RUNNING THIS PROGRAM, SINCE THE SAME FILE NAME CANNOT BE
+      *    OPEN AS BOTH THE OLD AND NEW ORGANIZATION AT ONCE.
+      ***********
+      * OUTPUT:
+      *    THE NEW INDEXED PR1FA19.TXT, READY FOR SBANJARAP1/2/3.
+      ****************************************************************
+
+      ********************* ENVIRONMENT-DIVISION *********************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENEVO-PC.
+       OBJECT-COMPUTER. LENEVO-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-EMPLOYEE-FILE
+               ASSIGN TO 'PR1FA19.SEQ'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OLD-FILE-STATUS.
+           SELECT NEW-EMPLOYEE-FILE
+               ASSIGN TO 'PR1FA19.TXT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS EMPLOYEE-KEY OF NEW-EMPLOYEE-RECORD
+                   FILE STATUS IS WS-NEW-FILE-STATUS.
+
+      *********************** DATA-DIVISION **************************
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OLD-EMPLOYEE-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+           COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+               ==OLD-EMPLOYEE-RECORD==.
+
+       FD  NEW-EMPLOYEE-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+
+           COPY EMPREC REPLACING ==EMPLOYEE-RECORD== BY
+               ==NEW-EMPLOYEE-RECORD==.
+
+      ************************ WORKING-STORAGE ***********************
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAG-AND-SWITCHES.
+           05  EOF-FLAG            PIC X       VALUE ' '.
+               88  NO-MORE-DATA                VALUE 'N'.
+           05  WS-OLD-FILE-STATUS  PIC XX      VALUE '00'.
+           05  WS-NEW-FILE-STATUS  PIC XX      VALUE '00'.
+
+       01  CONVERSION-COUNTS.
+           05  WS-RECORD-COUNT     PIC 9(6)    VALUE 0.
+
+      ********************* PROCEDURE-DIVISION ***********************
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM  15-HOUSEKEEPING-ROUTINE
+           PERFORM  25-CONVERT-ROUTINE
+           PERFORM  35-EOF-ROUTINE
+           .
+
+       15-HOUSEKEEPING-ROUTINE.
+
+           OPEN  INPUT  OLD-EMPLOYEE-FILE
+           IF WS-OLD-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA19.SEQ, STATUS = '
+                   WS-OLD-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN  OUTPUT  NEW-EMPLOYEE-FILE
+           IF WS-NEW-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PR1FA19.TXT, STATUS = '
+                   WS-NEW-FILE-STATUS
+               STOP RUN
+           END-IF
+           .
+
+       25-CONVERT-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ OLD-EMPLOYEE-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       MOVE  OLD-EMPLOYEE-RECORD TO NEW-EMPLOYEE-RECORD
+                       WRITE NEW-EMPLOYEE-RECORD
+                           INVALID KEY
+                               DISPLAY 'DUPLICATE KEY SKIPPED - '
+                                   'WAREHOUSE '
+                                   WAREHOUSE-ID OF NEW-EMPLOYEE-RECORD
+                                   ' EMPLOYEE '
+                                   EMPLOYEE-ID OF NEW-EMPLOYEE-RECORD
+                       END-WRITE
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           .
+
+       35-EOF-ROUTINE.
+
+           CLOSE OLD-EMPLOYEE-FILE
+                 NEW-EMPLOYEE-FILE
+           DISPLAY 'CONVERSION COMPLETE - ' WS-RECORD-COUNT
+               ' RECORDS WRITTEN TO PR1FA19.TXT'
+           STOP RUN
+           .
